@@ -0,0 +1,7 @@
+*> FREQTBL.cpy
+*> Standard English letter-frequency table (occurrences per 10,000
+*> characters), indexed A=1 .. Z=26, used by SOLVE to score each
+*> candidate shift and recommend the most likely one.
+01 ENGLISH-FREQ-TABLE.
+	05 EF-ENTRY PIC 9(4) OCCURS 26 TIMES
+		VALUE ZERO.
