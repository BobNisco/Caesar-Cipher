@@ -0,0 +1,27 @@
+*> CTLCARD.cpy
+*> 102-byte record layout for CAESAR's input control file.  The file is
+*> bracketed by a header card (CC-MODE "H") and a trailer card
+*> (CC-MODE "T") so a run can reconcile how many detail cards it
+*> actually processed against what the file claims to carry; in
+*> between, each detail card carries a one-byte mode flag (E/D/S), a
+*> two-digit shift amount, and the 99-byte message to run through
+*> ENCRYPT, DECRYPT, or SOLVE.  The header also carries a batch id and
+*> the trailer a count of records rejected by shift validation, so a
+*> downstream reader can reconcile a run without rescanning the detail
+*> cards.  CONTROL-HEADER and CONTROL-TRAILER redefine the same 102
+*> bytes as CONTROL-CARD so one READ serves all three record types.
+01 CONTROL-CARD.
+	05 CC-MODE             PIC X.
+	05 CC-SHIFT            PIC 99.
+	05 CC-MESSAGE          PIC X(99).
+01 CONTROL-HEADER REDEFINES CONTROL-CARD.
+	05 CH-REC-TYPE         PIC X.
+	05 CH-RUN-DATE         PIC X(8).
+	05 CH-EXPECTED-COUNT   PIC 9(6).
+	05 CH-BATCH-ID         PIC X(8).
+	05 FILLER              PIC X(79).
+01 CONTROL-TRAILER REDEFINES CONTROL-CARD.
+	05 CT-REC-TYPE         PIC X.
+	05 CT-RECORD-COUNT     PIC 9(6).
+	05 CT-REJECT-COUNT     PIC 9(6).
+	05 FILLER              PIC X(89).
