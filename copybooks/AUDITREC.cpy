@@ -0,0 +1,13 @@
+*> AUDITREC.cpy
+*> One line per ENCRYPT/DECRYPT invocation, written by ENCRYPT
+*> (DECRYPT always routes through ENCRYPT, passing its own mode).
+01 AUDIT-LOG-RECORD.
+	05 AL-TIMESTAMP        PIC X(21).
+	05 FILLER              PIC X.
+	05 AL-MODE             PIC X.
+	05 FILLER              PIC X.
+	05 AL-SHIFT            PIC 99.
+	05 FILLER              PIC X.
+	05 AL-INPUT-LEN        PIC 99.
+	05 FILLER              PIC X.
+	05 AL-STATUS           PIC X.
