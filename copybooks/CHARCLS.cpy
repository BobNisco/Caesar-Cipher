@@ -0,0 +1,22 @@
+*> CHARCLS.cpy
+*> Character-class rotation table driving SHIFT-CHARS.  ORD values
+*> are GnuCOBOL's 1-based FUNCTION ORD results, i.e. ASCII + 1.
+*> CHC-ORD-BASE is the ORD() of the first character in the class
+*> (subtracted before rotating); CHC-ASCII-BASE is that character's
+*> true ASCII value (added back after rotating).  Any character
+*> falling outside every range below passes through unchanged --
+*> punctuation, symbols, anything not explicitly rotated.
+*> Prefixed CHC- (not CC-) because CTLCARD.cpy already uses CC- for its
+*> own, unrelated control-card fields (CC-MODE/CC-SHIFT/CC-MESSAGE) --
+*> the two copybooks aren't COPY'd into the same program today, but a
+*> shared prefix across unrelated record groups is a landmine for
+*> whichever program needs both next.
+01 CHAR-CLASS-TABLE.
+	05 CHAR-CLASS-ENTRY OCCURS 2 TIMES.
+		10 CHC-LOW-ORD      PIC 999.
+		10 CHC-HIGH-ORD     PIC 999.
+		10 CHC-ORD-BASE     PIC 999.
+		10 CHC-ASCII-BASE   PIC 999.
+		10 CHC-MODULUS      PIC 99.
+01 CHC-IDX                 PIC 9.
+01 CHC-FOUND                PIC X VALUE "N".
