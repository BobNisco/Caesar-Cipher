@@ -0,0 +1,11 @@
+*> REJREC.cpy
+*> One line per shift amount rejected by ENCRYPT's shift-validation
+*> policy, written instead of silently wrapping a bad key.
+01 REJECT-REPORT-RECORD.
+	05 RJ-TIMESTAMP        PIC X(21).
+	05 FILLER              PIC X.
+	05 RJ-SHIFT            PIC 99.
+	05 FILLER              PIC X.
+	05 RJ-REASON           PIC X(40).
+	05 FILLER              PIC X.
+	05 RJ-MSG-SNIPPET      PIC X(30).
