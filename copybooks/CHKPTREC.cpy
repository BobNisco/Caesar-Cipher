@@ -0,0 +1,15 @@
+*> CHKPTREC.cpy
+*> Restart checkpoint written every N control cards so a long
+*> batch can resume without reprocessing completed records.  Also
+*> carries the running reject count as of this checkpoint, so a
+*> restarted run can seed its own WS-REJECT-COUNT instead of losing
+*> track of rejects that happened before the crash.
+01 CHECKPOINT-RECORD.
+	05 CK-RECORD-NUM       PIC 9(6).
+	05 FILLER              PIC X.
+	05 CK-MODE             PIC X.
+	05 FILLER              PIC X.
+	05 CK-SHIFT            PIC 99.
+	05 FILLER              PIC X.
+	05 CK-REJECT-COUNT     PIC 9(6).
+	05 FILLER              PIC X.
