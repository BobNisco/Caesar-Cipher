@@ -0,0 +1,5 @@
+*> SOLVRPT.cpy
+*> One 100-byte print line per record for SOLVE's ranked report --
+*> page header, column header, one detail line per candidate shift,
+*> and a recommendation trailer, in place of the old console DISPLAY.
+01 SOLVE-REPORT-LINE      PIC X(100).
