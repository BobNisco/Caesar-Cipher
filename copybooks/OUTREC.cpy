@@ -0,0 +1,26 @@
+*> OUTREC.cpy
+*> 103-byte record layout for CAESAR's output file.  Mirrors
+*> CTLCARD.cpy: a header record (OD-MODE/OH-REC-TYPE "H") and trailer
+*> record ("T") bracket the detail records so a downstream reader can
+*> reconcile how many detail records the run actually wrote against
+*> what the trailer says it wrote, the same way the input side
+*> reconciles against its own trailer.  The header mirrors the input
+*> batch id and the trailer mirrors the count of records rejected by
+*> shift validation.  OUTPUT-HEADER and OUTPUT-TRAILER redefine the
+*> same 103 bytes as OUTPUT-DETAIL.
+01 OUTPUT-DETAIL.
+	05 OD-MODE             PIC X.
+	05 OD-SHIFT            PIC 99.
+	05 OD-TEXT             PIC X(99).
+	05 OD-STATUS           PIC X.
+01 OUTPUT-HEADER REDEFINES OUTPUT-DETAIL.
+	05 OH-REC-TYPE         PIC X.
+	05 OH-RUN-DATE         PIC X(8).
+	05 OH-EXPECTED-COUNT   PIC 9(6).
+	05 OH-BATCH-ID         PIC X(8).
+	05 FILLER              PIC X(80).
+01 OUTPUT-TRAILER REDEFINES OUTPUT-DETAIL.
+	05 OT-REC-TYPE         PIC X.
+	05 OT-RECORD-COUNT     PIC 9(6).
+	05 OT-REJECT-COUNT     PIC 9(6).
+	05 FILLER              PIC X(90).
