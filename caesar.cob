@@ -2,102 +2,741 @@
 *> Bob Nisco
 *> Theory of Programming Languages
 *> Spring 2013
+*>
+*> CAESAR is the nightly batch driver.  It reads a control file of
+*> mode/shift/message cards and writes the ENCRYPT/DECRYPT result for
+*> each one to an output file, instead of running a single hardcoded
+*> demo string.  A card's mode can be "E" (encrypt), "D" (decrypt), or
+*> "S" (solve), so one batch run can freely mix all three.  A "S" card's
+*> ranked shift candidates go to a paginated, headered print report file
+*> rather than the console.  The control file is bracketed by an "H"
+*> header card and a "T" trailer card; CAESAR mirrors both onto the
+*> output file and reconciles the trailer's stated count against the
+*> number of detail cards it actually processed.  Every few detail
+*> cards CAESAR drops a checkpoint record; setting the RESTARTAT
+*> environment variable to a checkpoint's record number on the next run
+*> re-reads the whole control file but skips back over the detail cards
+*> already processed, appending to the same output/audit/reject/report
+*> files instead of starting them over.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CAESAR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS CTL-FILE-STATUS.
+	SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS OUT-FILE-STATUS.
+	SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS AUD-FILE-STATUS.
+	SELECT REJECT-REPORT-FILE ASSIGN TO "REJFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS REJ-FILE-STATUS.
+	SELECT SOLVE-REPORT-FILE ASSIGN TO "SOLVRPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS SRP-FILE-STATUS.
+	SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS CKP-FILE-STATUS.
 DATA DIVISION.
-LOCAL-STORAGE SECTION.
-01 Str     PIC X(99) VALUE "The quick brown fox jumped over the lazy dog".
-01 ShftAmt PIC 99    VALUE 4.
+FILE SECTION.
+FD  CONTROL-FILE.
+COPY "CTLCARD.cpy".
+FD  OUTPUT-FILE.
+COPY "OUTREC.cpy".
+FD  AUDIT-LOG-FILE IS EXTERNAL.
+COPY "AUDITREC.cpy".
+FD  REJECT-REPORT-FILE IS EXTERNAL.
+COPY "REJREC.cpy".
+FD  SOLVE-REPORT-FILE IS EXTERNAL.
+COPY "SOLVRPT.cpy".
+FD  CHECKPOINT-FILE.
+COPY "CHKPTREC.cpy".
+WORKING-STORAGE SECTION.
+01 WS-END-OF-INPUT         PIC X VALUE "N".
+01 WS-OUT-TEXT             PIC X(99).
+01 WS-STATUS-FLAG          PIC X.
+01 CTL-FILE-STATUS         PIC XX.
+01 OUT-FILE-STATUS         PIC XX.
+01 AUD-FILE-STATUS         PIC XX.
+01 REJ-FILE-STATUS         PIC XX.
+01 SRP-FILE-STATUS         PIC XX.
+01 CKP-FILE-STATUS         PIC XX.
+01 WS-EXPECTED-COUNT       PIC 9(6) VALUE 0.
+01 WS-DETAIL-COUNT         PIC 9(6) VALUE 0.
+01 WS-REJECT-COUNT         PIC 9(6) VALUE 0.
+01 WS-RESTART-PARM         PIC X(6).
+01 WS-RESTART-POINT        PIC 9(6) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL  PIC 99 VALUE 5.
+01 WS-CKPT-EOF             PIC X VALUE "N".
 PROCEDURE DIVISION.
-	CALL 'ENCRYPT' USING
-	BY CONTENT Str ShftAmt
-	SET Str TO "XLI UYMGO FVSAR JSB NYQTIH SZIV XLI PEDC HSK"
-	CALL 'DECRYPT' USING
-	BY CONTENT Str ShftAmt
-	SET Str TO "The quick brown fox jumped over the lazy dog"
-	SET ShftAmt TO 26
-	CALL 'SOLVE' USING
-	BY CONTENT Str ShftAmt
-	STOP RUN.
+	MAIN-CONTROL.
+		PERFORM DETERMINE-RESTART-POINT
+		IF WS-RESTART-POINT > 0
+			PERFORM SEED-REJECT-COUNT-FROM-CHECKPOINT
+		END-IF
+		PERFORM OPEN-ALL-FILES
+		PERFORM PROCESS-CONTROL-CARDS UNTIL WS-END-OF-INPUT = "Y"
+		CLOSE CONTROL-FILE
+		CLOSE OUTPUT-FILE
+		CLOSE AUDIT-LOG-FILE
+		CLOSE REJECT-REPORT-FILE
+		CLOSE SOLVE-REPORT-FILE
+		CLOSE CHECKPOINT-FILE
+		STOP RUN.
+	DETERMINE-RESTART-POINT.
+		*> RESTARTAT names the checkpoint record number to resume after;
+		*> unset (or blank) means a normal from-scratch run.
+		MOVE SPACES TO WS-RESTART-PARM
+		ACCEPT WS-RESTART-PARM FROM ENVIRONMENT "RESTARTAT"
+		IF FUNCTION TRIM(WS-RESTART-PARM) NOT = SPACES
+			MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RESTART-PARM))
+				TO WS-RESTART-POINT
+		ELSE
+			MOVE 0 TO WS-RESTART-POINT
+		END-IF.
+	SEED-REJECT-COUNT-FROM-CHECKPOINT.
+		*> WS-REJECT-COUNT starts at 0 every run, so a restarted run has
+		*> no way to know about rejects that happened in the completed
+		*> portion of a prior run unless it's seeded back in here, from
+		*> the checkpoint record the restart point names.
+		OPEN INPUT CHECKPOINT-FILE
+		IF CKP-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR CHKPTFILE - FILE STATUS "
+				CKP-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		MOVE "N" TO WS-CKPT-EOF
+		PERFORM UNTIL WS-CKPT-EOF = "Y"
+			READ CHECKPOINT-FILE
+				AT END
+					MOVE "Y" TO WS-CKPT-EOF
+				NOT AT END
+					IF CK-RECORD-NUM = WS-RESTART-POINT
+						MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+					END-IF
+			END-READ
+		END-PERFORM
+		CLOSE CHECKPOINT-FILE.
+	OPEN-ALL-FILES.
+		*> A missing CTLFILE, a failed OPEN EXTEND on restart, or any
+		*> other non-zero open status would otherwise go unnoticed until
+		*> the first READ/WRITE against that file blew up with a less
+		*> useful error -- check each FILE STATUS right after its OPEN
+		*> and abend with a return code a job scheduler can act on.
+		OPEN INPUT CONTROL-FILE
+		IF CTL-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR CTLFILE - FILE STATUS "
+				CTL-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF WS-RESTART-POINT > 0
+			*> Resuming a prior run: the output/audit/reject/report/
+			*> checkpoint files already hold that run's partial results,
+			*> so this run appends to them instead of starting fresh.
+			OPEN EXTEND OUTPUT-FILE
+			OPEN EXTEND AUDIT-LOG-FILE
+			OPEN EXTEND REJECT-REPORT-FILE
+			OPEN EXTEND SOLVE-REPORT-FILE
+			OPEN EXTEND CHECKPOINT-FILE
+		ELSE
+			OPEN OUTPUT OUTPUT-FILE
+			OPEN OUTPUT AUDIT-LOG-FILE
+			OPEN OUTPUT REJECT-REPORT-FILE
+			OPEN OUTPUT SOLVE-REPORT-FILE
+			OPEN OUTPUT CHECKPOINT-FILE
+		END-IF
+		IF OUT-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR OUTFILE - FILE STATUS "
+				OUT-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF AUD-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR AUDITLOG - FILE STATUS "
+				AUD-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF REJ-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR REJFILE - FILE STATUS "
+				REJ-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF SRP-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR SOLVRPT - FILE STATUS "
+				SRP-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		IF CKP-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: OPEN FAILED FOR CHKPTFILE - FILE STATUS "
+				CKP-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+	PROCESS-CONTROL-CARDS.
+		READ CONTROL-FILE
+			AT END MOVE "Y" TO WS-END-OF-INPUT
+		END-READ
+		IF WS-END-OF-INPUT NOT = "Y"
+			PERFORM DISPATCH-CARD
+		END-IF.
+	DISPATCH-CARD.
+		EVALUATE CC-MODE
+			WHEN "H"
+				PERFORM PROCESS-INPUT-HEADER
+			WHEN "T"
+				PERFORM PROCESS-INPUT-TRAILER
+			WHEN "E"
+				IF WS-DETAIL-COUNT < WS-RESTART-POINT
+					ADD 1 TO WS-DETAIL-COUNT
+				ELSE
+					CALL 'ENCRYPT' USING BY CONTENT CC-MESSAGE CC-SHIFT "E"
+						BY REFERENCE WS-OUT-TEXT WS-STATUS-FLAG
+					PERFORM WRITE-DETAIL-RECORD
+				END-IF
+			WHEN "D"
+				IF WS-DETAIL-COUNT < WS-RESTART-POINT
+					ADD 1 TO WS-DETAIL-COUNT
+				ELSE
+					CALL 'DECRYPT' USING BY CONTENT CC-MESSAGE CC-SHIFT "D"
+						BY REFERENCE WS-OUT-TEXT WS-STATUS-FLAG
+					PERFORM WRITE-DETAIL-RECORD
+				END-IF
+			WHEN "S"
+				*> SOLVE writes its ranked candidates to its own paginated
+				*> print report file, so there's no cipher text to carry
+				*> back to the output file for this card.
+				IF WS-DETAIL-COUNT < WS-RESTART-POINT
+					ADD 1 TO WS-DETAIL-COUNT
+				ELSE
+					CALL 'SOLVE' USING BY CONTENT CC-MESSAGE CC-SHIFT
+					MOVE SPACES TO WS-OUT-TEXT
+					MOVE "S" TO WS-STATUS-FLAG
+					PERFORM WRITE-DETAIL-RECORD
+				END-IF
+			WHEN OTHER
+				IF WS-DETAIL-COUNT < WS-RESTART-POINT
+					ADD 1 TO WS-DETAIL-COUNT
+				ELSE
+					MOVE SPACES TO WS-OUT-TEXT
+					MOVE "U" TO WS-STATUS-FLAG
+					PERFORM WRITE-DETAIL-RECORD
+				END-IF
+		END-EVALUATE.
+	WRITE-DETAIL-RECORD.
+		IF WS-STATUS-FLAG = "R"
+			ADD 1 TO WS-REJECT-COUNT
+		END-IF
+		MOVE CC-MODE TO OD-MODE
+		MOVE CC-SHIFT TO OD-SHIFT
+		MOVE WS-OUT-TEXT TO OD-TEXT
+		MOVE WS-STATUS-FLAG TO OD-STATUS
+		WRITE OUTPUT-DETAIL
+		IF OUT-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: WRITE FAILED FOR OUTFILE - FILE STATUS "
+				OUT-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF
+		ADD 1 TO WS-DETAIL-COUNT
+		PERFORM WRITE-CHECKPOINT-IF-DUE.
+	WRITE-CHECKPOINT-IF-DUE.
+		*> Drops a checkpoint every WS-CHECKPOINT-INTERVAL detail cards so
+		*> a later run can set RESTARTAT to CK-RECORD-NUM and resume here
+		*> instead of reprocessing everything from the start.
+		IF FUNCTION MOD(WS-DETAIL-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+			MOVE SPACES TO CHECKPOINT-RECORD
+			MOVE WS-DETAIL-COUNT TO CK-RECORD-NUM
+			MOVE CC-MODE TO CK-MODE
+			MOVE CC-SHIFT TO CK-SHIFT
+			MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+			WRITE CHECKPOINT-RECORD
+			IF CKP-FILE-STATUS NOT = "00"
+				DISPLAY "CAESAR: WRITE FAILED FOR CHKPTFILE - FILE STATUS "
+					CKP-FILE-STATUS
+				MOVE 16 TO RETURN-CODE
+				STOP RUN
+			END-IF
+		END-IF.
+	PROCESS-INPUT-HEADER.
+		*> Mirrors the input header onto the output file so a downstream
+		*> reader of OUTFILE alone can still see the batch id and
+		*> expected count; on a restart the header is already out there
+		*> from the original run.
+		MOVE CH-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+		IF WS-RESTART-POINT = 0
+			MOVE SPACES TO OUTPUT-DETAIL
+			MOVE "H" TO OH-REC-TYPE
+			MOVE CH-RUN-DATE TO OH-RUN-DATE
+			MOVE CH-EXPECTED-COUNT TO OH-EXPECTED-COUNT
+			MOVE CH-BATCH-ID TO OH-BATCH-ID
+			WRITE OUTPUT-DETAIL
+			IF OUT-FILE-STATUS NOT = "00"
+				DISPLAY "CAESAR: WRITE FAILED FOR OUTFILE - FILE STATUS "
+					OUT-FILE-STATUS
+				MOVE 16 TO RETURN-CODE
+				STOP RUN
+			END-IF
+		END-IF.
+	PROCESS-INPUT-TRAILER.
+		*> Reconciles the header's stated expected count, and the
+		*> trailer's stated record and reject counts, against what this
+		*> run actually processed, flags any mismatch with a non-zero
+		*> RETURN-CODE so an unattended nightly run gives a job
+		*> scheduler something to act on (not just a console message
+		*> that scrolls off), and mirrors the trailer onto the output
+		*> file with the actual counts.
+		IF WS-EXPECTED-COUNT NOT = WS-DETAIL-COUNT
+			DISPLAY "CAESAR: RECORD COUNT MISMATCH - HEADER EXPECTED "
+				WS-EXPECTED-COUNT " BUT " WS-DETAIL-COUNT
+				" DETAIL CARDS WERE PROCESSED"
+			MOVE 4 TO RETURN-CODE
+		END-IF
+		IF CT-RECORD-COUNT NOT = WS-DETAIL-COUNT
+			DISPLAY "CAESAR: RECORD COUNT MISMATCH - TRAILER SAYS "
+				CT-RECORD-COUNT " BUT " WS-DETAIL-COUNT
+				" DETAIL CARDS WERE PROCESSED"
+			MOVE 4 TO RETURN-CODE
+		END-IF
+		IF CT-REJECT-COUNT NOT = WS-REJECT-COUNT
+			DISPLAY "CAESAR: REJECT COUNT MISMATCH - TRAILER SAYS "
+				CT-REJECT-COUNT " BUT " WS-REJECT-COUNT
+				" DETAIL CARDS WERE REJECTED"
+			MOVE 4 TO RETURN-CODE
+		END-IF
+		MOVE SPACES TO OUTPUT-DETAIL
+		MOVE "T" TO OT-REC-TYPE
+		MOVE WS-DETAIL-COUNT TO OT-RECORD-COUNT
+		MOVE WS-REJECT-COUNT TO OT-REJECT-COUNT
+		WRITE OUTPUT-DETAIL
+		IF OUT-FILE-STATUS NOT = "00"
+			DISPLAY "CAESAR: WRITE FAILED FOR OUTFILE - FILE STATUS "
+				OUT-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+END PROGRAM CAESAR.
 
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ENCRYPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS AUD-FILE-STATUS.
+	SELECT REJECT-REPORT-FILE ASSIGN TO "REJFILE"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS REJ-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE IS EXTERNAL.
+COPY "AUDITREC.cpy".
+FD  REJECT-REPORT-FILE IS EXTERNAL.
+COPY "REJREC.cpy".
+WORKING-STORAGE SECTION.
+*> GnuCOBOL miscounts an INSPECT ... TALLYING target declared in
+*> LOCAL-STORAGE when the INSPECT'd string comes from FUNCTION REVERSE
+*> on a LINKAGE parameter, so the tally has to land in a WORKING-STORAGE
+*> counter first and get copied into StrLen from there.
+01 WS-TALLY PIC 99 VALUE 0.
 LOCAL-STORAGE SECTION.
-01 CurShft  PIC 99    VALUE 1.
-01 StrLen   PIC 99.
-01 OutStr   PIC X(99).
+*> StrLen is 1-based so "PERFORM SHIFT-CHARS UNTIL CurShft = StrLen"
+*> runs the right number of times; it's one more than the message's
+*> true length, so anything reporting the actual length (the audit
+*> log) has to subtract 1 back out rather than use StrLen directly.
+*> A full 99-character message pushes StrLen (and CurShft, and
+*> MaskIdx, which walks the same range) to 100, which PIC 99 can't
+*> hold -- so all three are PIC 999 even though their values never
+*> run higher than 100.
+01 CurShft  PIC 999    VALUE 1.
+01 StrLen   PIC 999.
+01 WS-TRUE-LEN PIC 99.
 01 TempChar PIC 99.
 01 CHR      PIC X.
 01 ASC      REDEFINES CHR PIC 99 COMP-X.
 01 TempStrLen PIC 99 VALUE 0.
+01 CaseMask PIC X(99).
+01 MaskIdx  PIC 999.
+01 EffShft  PIC 99.
+01 UseShft  PIC 99.
+COPY "CHARCLS.cpy".
+01 AUD-FILE-STATUS PIC XX.
+01 REJ-FILE-STATUS PIC XX.
+01 WS-TIMESTAMP PIC X(21).
 LINKAGE SECTION.
-01 Str      PIC X(99).
-01 ShftAmt  PIC 99.
-PROCEDURE DIVISION USING Str ShftAmt.
+01 Str        PIC X(99).
+01 ShftAmt    PIC 99.
+01 ModeFlag   PIC X.
+01 OutStr     PIC X(99).
+01 StatusFlag PIC X.
+PROCEDURE DIVISION USING Str ShftAmt ModeFlag OutStr StatusFlag.
 	MAIN.
-		*> Uppercase the string
-		SET Str TO FUNCTION UPPER-CASE(Str)
 		*> If you just do length(Str), you'll get 99, as defined above
 		*> Instead, we need to count the leading spaces in the reversed string
 		*> and then subtract that from the length(Str)
-		INSPECT FUNCTION REVERSE(Str) TALLYING StrLen FOR LEADING SPACES
+		MOVE 0 TO WS-TALLY
+		INSPECT FUNCTION REVERSE(Str) TALLYING WS-TALLY FOR LEADING SPACES
+		MOVE WS-TALLY TO StrLen
 		COMPUTE StrLen = LENGTH OF Str - StrLen
 		*> Apparently, COBOL's strings start at position 1, not 0.
 		ADD 1 to StrLen
-		PERFORM SHIFT-CHARS UNTIL CurShft = StrLen
-		DISPLAY "", OutStr
+		MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+		PERFORM VALIDATE-SHIFT-AMOUNT
+		IF StatusFlag = "R"
+			MOVE SPACES TO OutStr
+			PERFORM WRITE-REJECT-RECORD
+		ELSE
+			PERFORM INIT-CHAR-CLASS-TABLE
+			*> Remember which positions were lower-case before upper-casing,
+			*> so DECRYPT (which always routes back through here) can
+			*> restore the original casing instead of flattening
+			*> everything to caps.
+			PERFORM BUILD-CASE-MASK
+			SET Str TO FUNCTION UPPER-CASE(Str)
+			MOVE SPACES TO OutStr
+			PERFORM SHIFT-CHARS UNTIL CurShft = StrLen
+		END-IF
+		*> SOLVE's brute-force probes (ModeFlag "P") call in here once
+		*> per candidate shift -- they aren't a real ENCRYPT/DECRYPT
+		*> request, so logging them would flood the audit trail (meant
+		*> for reconstructing which shift was applied to which message)
+		*> with noise for every shift SOLVE merely considered.
+		IF ModeFlag NOT = "P"
+			PERFORM WRITE-AUDIT-RECORD
+		END-IF
 		EXIT PROGRAM.
+	VALIDATE-SHIFT-AMOUNT.
+		*> SOLVE brute-forces every shift in its search range by design,
+		*> so it routes through DECRYPT with ModeFlag "P" (probe) to
+		*> bypass the policy check below; real ENCRYPT/DECRYPT requests
+		*> from a control card ("E"/"D") still get validated.
+		IF ModeFlag = "P"
+			MOVE "S" TO StatusFlag
+		ELSE
+			IF ShftAmt = 0 OR ShftAmt > 25
+				MOVE "R" TO StatusFlag
+			ELSE
+				MOVE "S" TO StatusFlag
+			END-IF
+		END-IF.
+	WRITE-REJECT-RECORD.
+		*> One line per shift amount rejected by policy, so a bad key
+		*> leaves a record instead of silently wrapping via MOD 26.
+		MOVE SPACES TO REJECT-REPORT-RECORD
+		MOVE WS-TIMESTAMP TO RJ-TIMESTAMP
+		MOVE ShftAmt TO RJ-SHIFT
+		MOVE "SHIFT AMOUNT OUT OF POLICY RANGE (1-25)" TO RJ-REASON
+		MOVE Str(1:30) TO RJ-MSG-SNIPPET
+		WRITE REJECT-REPORT-RECORD
+		IF REJ-FILE-STATUS NOT = "00"
+			DISPLAY "ENCRYPT: WRITE FAILED FOR REJFILE - FILE STATUS "
+				REJ-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+	WRITE-AUDIT-RECORD.
+		*> One line per ENCRYPT/DECRYPT invocation (DECRYPT always routes
+		*> through here), so every cipher operation leaves a record of
+		*> when it ran, which mode, what shift, how long the message
+		*> was, and whether it succeeded or was rejected.  StrLen is
+		*> 1-based for SHIFT-CHARS's loop bound, so the true length has
+		*> to be computed back out rather than written as-is.
+		COMPUTE WS-TRUE-LEN = StrLen - 1
+		MOVE SPACES TO AUDIT-LOG-RECORD
+		MOVE WS-TIMESTAMP TO AL-TIMESTAMP
+		MOVE ModeFlag TO AL-MODE
+		MOVE ShftAmt TO AL-SHIFT
+		MOVE WS-TRUE-LEN TO AL-INPUT-LEN
+		MOVE StatusFlag TO AL-STATUS
+		WRITE AUDIT-LOG-RECORD
+		IF AUD-FILE-STATUS NOT = "00"
+			DISPLAY "ENCRYPT: WRITE FAILED FOR AUDITLOG - FILE STATUS "
+				AUD-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+	BUILD-CASE-MASK.
+		*> StrLen is one past the message's true length (see LOCAL-STORAGE
+		*> SECTION above), so the loop has to stop AT StrLen, not go past
+		*> it -- "> StrLen" would walk one character beyond the message
+		*> (Str(100:1) for a full 99-character message, which is already
+		*> out of bounds for a PIC X(99) field).
+		MOVE SPACES TO CaseMask
+		PERFORM VARYING MaskIdx FROM 1 BY 1 UNTIL MaskIdx = StrLen
+			IF Str(MaskIdx:1) >= "a" AND Str(MaskIdx:1) <= "z"
+				MOVE "L" TO CaseMask(MaskIdx:1)
+			ELSE
+				MOVE "U" TO CaseMask(MaskIdx:1)
+			END-IF
+		END-PERFORM.
+	INIT-CHAR-CLASS-TABLE.
+		*> Letters rotate mod 26, digits rotate mod 10; anything else
+		*> (punctuation, symbols, spaces) isn't in either range below
+		*> and passes through SHIFT-CHARS unchanged.
+		MOVE 66 TO CHC-LOW-ORD(1)
+		MOVE 91 TO CHC-HIGH-ORD(1)
+		MOVE 66 TO CHC-ORD-BASE(1)
+		MOVE 65 TO CHC-ASCII-BASE(1)
+		MOVE 26 TO CHC-MODULUS(1)
+		MOVE 49 TO CHC-LOW-ORD(2)
+		MOVE 58 TO CHC-HIGH-ORD(2)
+		MOVE 49 TO CHC-ORD-BASE(2)
+		MOVE 48 TO CHC-ASCII-BASE(2)
+		MOVE 10 TO CHC-MODULUS(2).
 	SHIFT-CHARS.
 		SET TempStrLen TO CurShft
 		SET TempChar TO FUNCTION ORD(Str(CurShft:1))
 		IF TempStrLen IS = 0
 			SET TempStrLen TO 1.
-		IF TempChar IS = 33
-			MOVE 32 TO ASC
-		ELSE
-			*> I would have subtracted 65, but ORD gives a value 1 greater than expected
-			SUBTRACT 66 FROM TempChar
-			ADD ShftAmt TO TempChar
-			COMPUTE TempChar = FUNCTION MOD (TempChar, 26)
-			ADD 65 TO TempChar
-			MOVE TempChar TO ASC.
+		MOVE "N" TO CHC-FOUND
+		PERFORM VARYING CHC-IDX FROM 1 BY 1 UNTIL CHC-IDX > 2
+			IF TempChar >= CHC-LOW-ORD(CHC-IDX) AND TempChar <= CHC-HIGH-ORD(CHC-IDX)
+				MOVE "Y" TO CHC-FOUND
+				PERFORM ROTATE-CHAR
+				EXIT PERFORM
+			END-IF
+		END-PERFORM
+		IF CHC-FOUND = "N"
+			MOVE Str(CurShft:1) TO CHR
+		END-IF
 		STRING CHR DELIMITED BY SPACES
 		INTO OutStr
 		WITH POINTER TempStrLen
 		END-STRING
 		ADD 1 TO CurShft.
+	ROTATE-CHAR.
+		*> DECRYPT never transforms ShftAmt itself any more (mixing
+		*> mod-26 letters and mod-10 digits broke the old "26 minus
+		*> ShftAmt" trick), so the reverse shift for "D"/"P" is worked
+		*> out here, per character class, instead.
+		COMPUTE EffShft = FUNCTION MOD (ShftAmt, CHC-MODULUS(CHC-IDX))
+		IF ModeFlag = "E"
+			MOVE EffShft TO UseShft
+		ELSE
+			COMPUTE UseShft = CHC-MODULUS(CHC-IDX) - EffShft
+			IF UseShft = CHC-MODULUS(CHC-IDX)
+				MOVE 0 TO UseShft
+			END-IF
+		END-IF
+		SUBTRACT CHC-ORD-BASE(CHC-IDX) FROM TempChar
+		ADD UseShft TO TempChar
+		COMPUTE TempChar = FUNCTION MOD (TempChar, CHC-MODULUS(CHC-IDX))
+		ADD CHC-ASCII-BASE(CHC-IDX) TO TempChar
+		MOVE TempChar TO ASC
+		IF CaseMask(CurShft:1) = "L"
+			MOVE FUNCTION LOWER-CASE(CHR) TO CHR
+		END-IF.
+END PROGRAM ENCRYPT.
 
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DECRYPT.
 DATA DIVISION.
 LINKAGE SECTION.
-01 Str     PIC X(99).
-01 ShftAmt PIC 99.
-PROCEDURE DIVISION USING Str ShftAmt.
-	SUBTRACT ShftAmt FROM 26 GIVING ShftAmt
-	CALL 'ENCRYPT' USING
-	BY CONTENT Str ShftAmt
+01 Str        PIC X(99).
+01 ShftAmt    PIC 99.
+01 ModeFlag   PIC X.
+01 OutStr     PIC X(99).
+01 StatusFlag PIC X.
+PROCEDURE DIVISION USING Str ShftAmt ModeFlag OutStr StatusFlag.
+	*> ShftAmt/ModeFlag are passed straight through -- ENCRYPT's
+	*> SHIFT-CHARS works out the reverse shift itself, per character
+	*> class, since letters (mod 26) and digits (mod 10) don't share a
+	*> single "26 minus ShftAmt" complement.
+	CALL 'ENCRYPT' USING BY CONTENT Str ShftAmt ModeFlag
+		BY REFERENCE OutStr StatusFlag
 	EXIT PROGRAM.
+END PROGRAM DECRYPT.
 
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SOLVE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT SOLVE-REPORT-FILE ASSIGN TO "SOLVRPT"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS SRP-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  SOLVE-REPORT-FILE IS EXTERNAL.
+COPY "SOLVRPT.cpy".
+WORKING-STORAGE SECTION.
+01 SRP-FILE-STATUS PIC XX.
+01 WS-TIMESTAMP     PIC X(21).
 LOCAL-STORAGE SECTION.
-01 CurShft PIC 99 VALUE 0.
+01 CurShft      PIC 99 VALUE 0.
+01 CandOutStr   PIC X(99).
+01 CandScore    PIC 9(6).
+01 ScoreIdx     PIC 999.
+01 LetterOrd    PIC 999.
+01 LetterIdx    PIC 99.
+01 SC-BEST-SHFT  PIC 99 VALUE 0.
+01 SC-BEST-SCORE PIC 9(6) VALUE 0.
+01 SC-STATUS-FLAG PIC X.
+01 SC-PAGE-NUM     PIC 999 VALUE 1.
+01 SC-LINES-ON-PAGE PIC 99 VALUE 0.
+01 SC-LINES-PER-PAGE PIC 99 VALUE 20.
+*> Scoring has to run to completion before the recommendation is known,
+*> but the recommendation belongs at the top of the report, not buried
+*> after every candidate -- so every candidate's shift/text is buffered
+*> here during the scoring pass and the report is written in a second
+*> pass, after WRITE-REPORT-HEADER already knows the winner.
+01 SC-CAND-TABLE.
+	05 SC-CAND-ENTRY OCCURS 100 TIMES.
+		10 SC-CAND-SHIFT PIC 99.
+		10 SC-CAND-TEXT  PIC X(99).
+01 SC-CAND-COUNT PIC 999 VALUE 0.
+01 SC-CAND-IDX   PIC 999.
+COPY "FREQTBL.cpy".
 LINKAGE SECTION.
 01 Str        PIC X(99).
 01 MaxShftAmt PIC 99.
 PROCEDURE DIVISION USING Str MaxShftAmt.
 	MAIN.
-		PERFORM SOLVE-LOOP UNTIL CurShft = MaxShftAmt + 1
+		MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+		PERFORM INIT-FREQ-TABLE
+		PERFORM SCORE-ALL-CANDIDATES UNTIL CurShft = MaxShftAmt + 1
+		PERFORM WRITE-REPORT-HEADER
+		PERFORM VARYING SC-CAND-IDX FROM 1 BY 1
+				UNTIL SC-CAND-IDX > SC-CAND-COUNT
+			PERFORM WRITE-CANDIDATE-LINE
+		END-PERFORM
 		EXIT PROGRAM.
-	SOLVE-LOOP.
-		DISPLAY "Caesar ", CurShft, ": "
-		CALL 'DECRYPT' USING
-		BY CONTENT Str CurShft
+	SCORE-ALL-CANDIDATES.
+		*> "P" (probe) tells ENCRYPT's validation to let every shift in
+		*> the search range through, including 0, instead of rejecting
+		*> it the way a real control-card request would be.
+		CALL 'DECRYPT' USING BY CONTENT Str CurShft "P"
+			BY REFERENCE CandOutStr SC-STATUS-FLAG
+		ADD 1 TO SC-CAND-COUNT
+		MOVE CurShft TO SC-CAND-SHIFT(SC-CAND-COUNT)
+		MOVE CandOutStr TO SC-CAND-TEXT(SC-CAND-COUNT)
+		PERFORM SCORE-CANDIDATE
+		IF CandScore > SC-BEST-SCORE
+			MOVE CandScore TO SC-BEST-SCORE
+			MOVE CurShft TO SC-BEST-SHFT
+		END-IF
 		ADD 1 TO CurShft.
+	WRITE-REPORT-HEADER.
+		*> Starts the first page and re-starts every page after, once
+		*> SC-LINES-PER-PAGE detail lines have been written to it; the
+		*> first page carries the run date, the message being solved,
+		*> the max shift searched, and the recommended shift up front so
+		*> a reader doesn't have to scan every candidate line to find it.
+		MOVE SPACES TO SOLVE-REPORT-LINE
+		STRING "CAESAR SOLVE REPORT" DELIMITED BY SIZE
+			" - RUN " DELIMITED BY SIZE
+			WS-TIMESTAMP DELIMITED BY SIZE
+			"  PAGE " DELIMITED BY SIZE
+			SC-PAGE-NUM DELIMITED BY SIZE
+			INTO SOLVE-REPORT-LINE
+		END-STRING
+		PERFORM WRITE-SOLVE-REPORT-LINE
+		IF SC-PAGE-NUM = 1
+			MOVE SPACES TO SOLVE-REPORT-LINE
+			STRING "MESSAGE: " DELIMITED BY SIZE
+				Str DELIMITED BY SIZE
+				INTO SOLVE-REPORT-LINE
+			END-STRING
+			PERFORM WRITE-SOLVE-REPORT-LINE
+			MOVE SPACES TO SOLVE-REPORT-LINE
+			STRING "MAX SHIFT SEARCHED: " DELIMITED BY SIZE
+				MaxShftAmt DELIMITED BY SIZE
+				INTO SOLVE-REPORT-LINE
+			END-STRING
+			PERFORM WRITE-SOLVE-REPORT-LINE
+			MOVE SPACES TO SOLVE-REPORT-LINE
+			STRING "MOST LIKELY SHIFT: " DELIMITED BY SIZE
+				SC-BEST-SHFT DELIMITED BY SIZE
+				"  (SCORE " DELIMITED BY SIZE
+				SC-BEST-SCORE DELIMITED BY SIZE
+				")" DELIMITED BY SIZE
+				INTO SOLVE-REPORT-LINE
+			END-STRING
+			PERFORM WRITE-SOLVE-REPORT-LINE
+		END-IF
+		MOVE SPACES TO SOLVE-REPORT-LINE
+		PERFORM WRITE-SOLVE-REPORT-LINE
+		MOVE SPACES TO SOLVE-REPORT-LINE
+		STRING "SHIFT  CANDIDATE TEXT" DELIMITED BY SIZE
+			INTO SOLVE-REPORT-LINE
+		END-STRING
+		PERFORM WRITE-SOLVE-REPORT-LINE
+		MOVE 0 TO SC-LINES-ON-PAGE
+		ADD 1 TO SC-PAGE-NUM.
+	WRITE-CANDIDATE-LINE.
+		IF SC-LINES-ON-PAGE = SC-LINES-PER-PAGE
+			PERFORM WRITE-REPORT-HEADER
+		END-IF
+		MOVE SPACES TO SOLVE-REPORT-LINE
+		STRING SC-CAND-SHIFT(SC-CAND-IDX) DELIMITED BY SIZE
+			"     " DELIMITED BY SIZE
+			SC-CAND-TEXT(SC-CAND-IDX) DELIMITED BY SIZE
+			INTO SOLVE-REPORT-LINE
+		END-STRING
+		PERFORM WRITE-SOLVE-REPORT-LINE
+		ADD 1 TO SC-LINES-ON-PAGE.
+	WRITE-SOLVE-REPORT-LINE.
+		WRITE SOLVE-REPORT-LINE
+		IF SRP-FILE-STATUS NOT = "00"
+			DISPLAY "SOLVE: WRITE FAILED FOR SOLVRPT - FILE STATUS "
+				SRP-FILE-STATUS
+			MOVE 16 TO RETURN-CODE
+			STOP RUN
+		END-IF.
+	SCORE-CANDIDATE.
+		*> Score a candidate plaintext against standard English letter
+		*> frequency so we can recommend the single most-likely shift
+		*> instead of leaving the reader to eyeball every candidate.
+		MOVE 0 TO CandScore
+		*> CandOutStr comes back mixed-case (letter case is preserved
+		*> through ENCRYPT/DECRYPT), so both ranges have to be checked
+		*> and the character upper-cased before scoring it.
+		PERFORM VARYING ScoreIdx FROM 1 BY 1 UNTIL ScoreIdx > 99
+			IF (CandOutStr(ScoreIdx:1) >= "A" AND CandOutStr(ScoreIdx:1) <= "Z")
+				OR (CandOutStr(ScoreIdx:1) >= "a" AND CandOutStr(ScoreIdx:1) <= "z")
+				MOVE FUNCTION ORD(FUNCTION UPPER-CASE(CandOutStr(ScoreIdx:1))) TO LetterOrd
+				COMPUTE LetterIdx = LetterOrd - 65
+				ADD EF-ENTRY(LetterIdx) TO CandScore
+			END-IF
+		END-PERFORM.
+	INIT-FREQ-TABLE.
+		MOVE 817 TO EF-ENTRY(1)
+		MOVE 129 TO EF-ENTRY(2)
+		MOVE 278 TO EF-ENTRY(3)
+		MOVE 425 TO EF-ENTRY(4)
+		MOVE 1270 TO EF-ENTRY(5)
+		MOVE 223 TO EF-ENTRY(6)
+		MOVE 202 TO EF-ENTRY(7)
+		MOVE 609 TO EF-ENTRY(8)
+		MOVE 697 TO EF-ENTRY(9)
+		MOVE 15 TO EF-ENTRY(10)
+		MOVE 77 TO EF-ENTRY(11)
+		MOVE 403 TO EF-ENTRY(12)
+		MOVE 241 TO EF-ENTRY(13)
+		MOVE 675 TO EF-ENTRY(14)
+		MOVE 751 TO EF-ENTRY(15)
+		MOVE 193 TO EF-ENTRY(16)
+		MOVE 10 TO EF-ENTRY(17)
+		MOVE 599 TO EF-ENTRY(18)
+		MOVE 633 TO EF-ENTRY(19)
+		MOVE 906 TO EF-ENTRY(20)
+		MOVE 276 TO EF-ENTRY(21)
+		MOVE 98 TO EF-ENTRY(22)
+		MOVE 236 TO EF-ENTRY(23)
+		MOVE 15 TO EF-ENTRY(24)
+		MOVE 197 TO EF-ENTRY(25)
+		MOVE 7 TO EF-ENTRY(26).
+END PROGRAM SOLVE.
